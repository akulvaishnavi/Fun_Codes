@@ -0,0 +1,22 @@
+000100*----------------------------------------------------------------
+000200* TEMPREC.CPY
+000300*----------------------------------------------------------------
+000400* SHARED TEMPERATURE READING LAYOUT - STATION ID, READING
+000500* TIMESTAMP, SOURCE SCALE AND RAW READING VALUE. INCLUDED BY
+000600* BOTH THE INTERACTIVE WORKING-STORAGE RECORD AND THE BATCH
+000700* TEMP-IN-FILE / TEMP-OUT-FILE RECORDS SO A READING HAS ONE
+000800* LAYOUT NO MATTER HOW IT ENTERED THE PROGRAM.
+000900*
+001000* INCLUDE UNDER THE CALLER'S OWN 01-LEVEL, REPLACING THE :PFX:
+001100* TAG WITH A TWO-CHARACTER RECORD PREFIX, E.G.
+001200*
+001300*     01  TEMP-IN-RECORD.
+001400*         COPY TEMPREC REPLACING ==:PFX:== BY ==TI==.
+001500*         05  TI-CHOICE          PIC X(01).
+001600*----------------------------------------------------------------
+001700     05  :PFX:-STATION-ID        PIC X(08).
+001800     05  :PFX:-TIMESTAMP-DATE    PIC 9(08).
+001900     05  :PFX:-TIMESTAMP-TIME    PIC 9(06).
+002000     05  :PFX:-SOURCE-SCALE      PIC X(01).
+002100     05  :PFX:-RAW-VALUE         PIC S9(3)V99
+002200         SIGN IS TRAILING SEPARATE.
