@@ -1,40 +1,895 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TemperatureConverter.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-TEMPERATURE        PIC 999V99.
-       01 WS-CONVERTED-TEMP     PIC 999V99.
-       01 WS-CHOICE             PIC X.
-       01 WS-VALID-CHOICE       PIC X.
-       01 WS-REPEAT             PIC X VALUE 'Y'.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           PERFORM UNTIL WS-REPEAT NOT = 'Y'
-               DISPLAY "Temperature Converter"
-               DISPLAY "Enter temperature: "
-               ACCEPT WS-TEMPERATURE
-               DISPLAY "Convert to (C)elsius or (F)ahrenheit? (Enter C or F): "
-               ACCEPT WS-CHOICE
-               MOVE FUNCTION UPPER-CASE(WS-CHOICE) TO WS-VALID-CHOICE
-               IF WS-VALID-CHOICE = 'C'
-                   PERFORM FAHRENHEIT-TO-CELSIUS
-               ELSE IF WS-VALID-CHOICE = 'F'
-                   PERFORM CELSIUS-TO-FAHRENHEIT
-               ELSE
-                   DISPLAY "Invalid choice. Please enter C or F."
-               END-IF
-               DISPLAY "Converted Temperature: " WS-CONVERTED-TEMP
-               DISPLAY "Do you want to convert another temperature? (Y/N): "
-               ACCEPT WS-REPEAT
-               MOVE FUNCTION UPPER-CASE(WS-REPEAT) TO WS-REPEAT
-           END-PERFORM
-           DISPLAY "Thank you for using the Temperature Converter."
-           STOP RUN.
-
-       FAHRENHEIT-TO-CELSIUS.
-           COMPUTE WS-CONVERTED-TEMP = (WS-TEMPERATURE - 32) * 5 / 9.
-
-       CELSIUS-TO-FAHRENHEIT.
-           COMPUTE WS-CONVERTED-TEMP = (WS-TEMPERATURE * 9 / 5) + 32.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. TemperatureConverter.
+000120 AUTHOR. D-SHIFT-APPLICATIONS.
+000130 INSTALLATION. FIELD-OPERATIONS-SUPPORT.
+000140 DATE-WRITTEN. 01-15-2019.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 01-15-2019  RVK  ORIGINAL INTERACTIVE C/F CONVERTER.
+000200* 08-09-2026  RVK  ADDED BATCH FILE MODE (TEMP-IN-FILE /
+000210*                  TEMP-OUT-FILE) SO A FULL DAY OF SENSOR
+000220*                  READINGS CAN BE RUN AS A JOB INSTEAD OF
+000230*                  KEYING EACH READING THROUGH ACCEPT.
+000240* 08-09-2026  RVK  WIDENED TEMPERATURE FIELDS TO SIGNED
+000250*                  PICTURES SO SUB-ZERO READINGS CONVERT
+000260*                  CORRECTLY INSTEAD OF BEING MANGLED. RECAST
+000270*                  THE C/F BRANCH AS EVALUATE (WAS NESTED
+000280*                  IF/ELSE-IF) WHILE TOUCHING THIS LOGIC.
+000290* 08-09-2026  RVK  ADDED KELVIN AS A CONVERSION TARGET. SINCE
+000300*                  KELVIN HAS NO NATURAL "OPPOSITE" SCALE THE
+000310*                  WAY C AND F DID, ADDED AN EXPLICIT SOURCE
+000320*                  SCALE PROMPT/FIELD SO THE SOURCE-TO-TARGET
+000330*                  PAIR CAN BE DISPATCHED UNAMBIGUOUSLY.
+000340* 08-09-2026  RVK  ADDED NUMERIC VALIDATION ON THE TEMPERATURE
+000350*                  ENTRY PROMPT. INVALID INPUT NOW RE-PROMPTS
+000360*                  INSTEAD OF SILENTLY DEFAULTING TO ZERO.
+000370* 08-09-2026  RVK  ADDED AUDIT-FILE. EVERY CONVERSION, WHETHER
+000380*                  KEYED OR FROM A BATCH RUN, NOW APPENDS A
+000390*                  TIMESTAMPED AUDIT RECORD FOR RECONCILIATION.
+000400* 08-09-2026  RVK  ADDED END-OF-RUN SUMMARY (MIN/MAX/AVERAGE OF
+000410*                  CONVERTED VALUES, COUNTS BY TARGET SCALE),
+000420*                  PRINTED AFTER THE INTERACTIVE OR BATCH PASS.
+000430* 08-09-2026  RVK  CONVERSION COMPUTES NOW ROUND (WERE
+000440*                  TRUNCATING). OPERATOR CAN NOW CHOOSE HOW MANY
+000450*                  DECIMAL PLACES ARE SHOWN ON DISPLAYED VALUES.
+000460* 08-09-2026  RVK  ADDED CHECKPOINT/RESTART TO BATCH MODE FOR
+000470*                  LARGE RUNS. PROGRESS IS SAVED EVERY 10 INPUT
+000480*                  RECORDS; A RESTARTED RUN SKIPS RECORDS ALREADY
+000490*                  PROCESSED AND EXTENDS THE PRIOR OUTPUT FILE.
+000500* 08-09-2026  RVK  FACTORED THE STATION ID/TIMESTAMP/SOURCE
+000510*                  SCALE/RAW VALUE READING LAYOUT OUT TO THE
+000520*                  TEMPREC COPYBOOK, SHARED NOW BY TEMP-IN-FILE,
+000530*                  TEMP-OUT-FILE AND THE INTERACTIVE PATH.
+000540* 08-09-2026  RVK  ADDED INTERCHANGE-FILE, A DOWNSTREAM FEED OF
+000550*                  CONVERTED READINGS WRAPPED IN A HEADER (RUN
+000560*                  DATE, COUNT PLACEHOLDER) AND A TRAILER (FINAL
+000570*                  COUNT AND CONTROL TOTAL) FOR RECEIVER BALANCE.
+000580* 08-09-2026  RVK  SKIP AUDIT/STATS/INTERCHANGE/OUTPUT WRITES ON
+000590*                  AN INVALID SOURCE/TARGET SCALE COMBINATION
+000600*                  INSTEAD OF PERSISTING A STALE CONVERTED VALUE.
+000610*                  MADE INTERCHANGE-FILE RESTART-AWARE SO A
+000620*                  RESUMED BATCH RUN EXTENDS RATHER THAN REBUILDS
+000630*                  IT AND ITS TRAILER TOTALS THE FULL RUN, NOT
+000640*                  JUST THE RESUMED TAIL. ADDED FILE STATUS
+000650*                  CHECKING TO TEMP-IN-FILE, TEMP-OUT-FILE AND
+000660*                  INTERCHANGE-FILE SO A BAD OPEN IS REPORTED AND
+000670*                  ABORTS THE RUN CLEANLY INSTEAD OF ABENDING.
+000680*                  GAVE WS-CONVERTED-TEMP AN INITIAL VALUE SINCE
+000690*                  IT IS NOW EXTERNALIZED TO THREE FILES.
+000700*                  RENAMED THE MACHINE ID IN CONFIGURATION SECTION
+000710*                  TO MATCH THE SHOP'S ACTUAL MAINFRAME.
+000720* 08-09-2026  RVK  A CHECKPOINT LEFT BEHIND BY A CLEANLY-FINISHED
+000730*                  RUN WAS STILL FEEDING ITS OLD INTERCHANGE
+000740*                  COUNT/TOTAL FORWARD IF AN OPERATOR ANSWERED
+000750*                  "Y" TO RESTART BY MISTAKE - THOSE FIELDS ARE
+000760*                  NOW ONLY RESTORED WHEN THE CHECKPOINT'S RECORD
+000770*                  COUNT IS ACTUALLY POSITIVE. THE END-OF-RUN
+000780*                  SUMMARY COUNTERS ARE NOW SAVED TO AND RESTORED
+000790*                  FROM THE CHECKPOINT TOO, SO A RESUMED RUN'S
+000800*                  SUMMARY COVERS THE WHOLE RUN, NOT JUST THE
+000810*                  RESUMED TAIL. TEMP-OUT-FILE AND INTERCHANGE-
+000820*                  FILE NOW FALL BACK TO OPEN OUTPUT ON RESTART
+000830*                  IF THE PRIOR FILE IS MISSING, THE SAME WAY
+000840*                  AUDIT-FILE ALREADY DID.
+000850* 08-09-2026  RVK  THE INTERACTIVE SCALE PROMPT NOW ADVERTISES
+000860*                  KELVIN, WHICH THE DISPATCH LOGIC ALREADY
+000870*                  ACCEPTED. THE TEMPERATURE ENTRY PROMPT NOW
+000880*                  ABANDONS THE CURRENT READING AFTER A RUN OF
+000890*                  CONSECUTIVE INVALID ENTRIES INSTEAD OF
+000900*                  RE-PROMPTING WITHOUT LIMIT. THE END-OF-RUN
+000910*                  SUMMARY AND THE CHECKPOINT NOW TRACK MINIMUM,
+000920*                  MAXIMUM, TOTAL AND AVERAGE SEPARATELY BY
+000930*                  TARGET SCALE INSTEAD OF POOLING VALUES FROM
+000940*                  DIFFERENT SCALES INTO ONE FIGURE.
+000950*----------------------------------------------------------------
+000960
+000970 ENVIRONMENT DIVISION.
+000980 CONFIGURATION SECTION.
+000990 SOURCE-COMPUTER. IBM-3090.
+001000 OBJECT-COMPUTER. IBM-3090.
+001010
+001020 INPUT-OUTPUT SECTION.
+001030 FILE-CONTROL.
+001040     SELECT TEMP-IN-FILE ASSIGN TO TEMPIN
+001050         ORGANIZATION IS SEQUENTIAL
+001060         FILE STATUS IS WS-TEMP-IN-FILE-STATUS.
+001070     SELECT TEMP-OUT-FILE ASSIGN TO TEMPOUT
+001080         ORGANIZATION IS SEQUENTIAL
+001090         FILE STATUS IS WS-TEMP-OUT-FILE-STATUS.
+001100     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+001110         ORGANIZATION IS SEQUENTIAL
+001120         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+001130     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFILE
+001140         ORGANIZATION IS SEQUENTIAL
+001150         FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+001160     SELECT INTERCHANGE-FILE ASSIGN TO INTRFILE
+001170         ORGANIZATION IS SEQUENTIAL
+001180         FILE STATUS IS WS-INTERCHANGE-FILE-STATUS.
+001190
+001200 DATA DIVISION.
+001210 FILE SECTION.
+001220 FD  TEMP-IN-FILE
+001230     RECORDING MODE IS F.
+001240 01  TEMP-IN-RECORD.
+001250     COPY TEMPREC REPLACING ==:PFX:== BY ==TI==.
+001260     05  TI-CHOICE               PIC X(01).
+001270     05  FILLER                  PIC X(22).
+001280
+001290 FD  TEMP-OUT-FILE
+001300     RECORDING MODE IS F.
+001310 01  TEMP-OUT-RECORD.
+001320     COPY TEMPREC REPLACING ==:PFX:== BY ==TO==.
+001330     05  TO-CHOICE               PIC X(01).
+001340     05  TO-CONVERTED-TEMP       PIC S9(3)V99
+001350         SIGN IS TRAILING SEPARATE.
+001360     05  FILLER                  PIC X(16).
+001370
+001380 FD  AUDIT-FILE
+001390     RECORDING MODE IS F.
+001400 01  AUDIT-RECORD.
+001410     05  AR-TIMESTAMP-DATE       PIC 9(08).
+001420     05  AR-TIMESTAMP-TIME       PIC 9(06).
+001430     05  AR-OPERATOR-ID          PIC X(08).
+001440     05  AR-INPUT-TEMPERATURE    PIC S9(3)V99
+001450         SIGN IS TRAILING SEPARATE.
+001460     05  AR-SOURCE-SCALE         PIC X(01).
+001470     05  AR-TARGET-SCALE         PIC X(01).
+001480     05  AR-CONVERTED-RESULT     PIC S9(3)V99
+001490         SIGN IS TRAILING SEPARATE.
+001500     05  FILLER                  PIC X(10).
+001510
+001520 FD  CHECKPOINT-FILE
+001530     RECORDING MODE IS F.
+001540 01  CHECKPOINT-RECORD.
+001550     05  CP-RECORD-COUNT         PIC 9(08).
+001560     05  CP-INTERCHANGE-COUNT    PIC 9(08).
+001570     05  CP-CONTROL-TOTAL        PIC S9(9)V99
+001580         SIGN IS TRAILING SEPARATE.
+001590     05  CP-CONV-COUNT           PIC 9(05).
+001600     05  CP-COUNT-TO-C           PIC 9(05).
+001610     05  CP-COUNT-TO-F           PIC 9(05).
+001620     05  CP-COUNT-TO-K           PIC 9(05).
+001630     05  CP-CONV-MIN-C           PIC S9(3)V99
+001640         SIGN IS TRAILING SEPARATE.
+001650     05  CP-CONV-MAX-C           PIC S9(3)V99
+001660         SIGN IS TRAILING SEPARATE.
+001670     05  CP-CONV-TOTAL-C         PIC S9(7)V99
+001680         SIGN IS TRAILING SEPARATE.
+001690     05  CP-CONV-MIN-F           PIC S9(3)V99
+001700         SIGN IS TRAILING SEPARATE.
+001710     05  CP-CONV-MAX-F           PIC S9(3)V99
+001720         SIGN IS TRAILING SEPARATE.
+001730     05  CP-CONV-TOTAL-F         PIC S9(7)V99
+001740         SIGN IS TRAILING SEPARATE.
+001750     05  CP-CONV-MIN-K           PIC S9(3)V99
+001760         SIGN IS TRAILING SEPARATE.
+001770     05  CP-CONV-MAX-K           PIC S9(3)V99
+001780         SIGN IS TRAILING SEPARATE.
+001790     05  CP-CONV-TOTAL-K         PIC S9(7)V99
+001800         SIGN IS TRAILING SEPARATE.
+001810     05  FILLER                  PIC X(02).
+001820
+001830*----------------------------------------------------------------
+001840* INTERCHANGE-FILE IS THE DOWNSTREAM FEED OF CONVERTED READINGS.
+001850* A LEADING HEADER RECORD CARRIES THE RUN DATE AND A RECORD-
+001860* COUNT PLACEHOLDER (THE TRUE COUNT IS NOT KNOWN UNTIL THE RUN
+001870* FINISHES); ONE DETAIL RECORD FOLLOWS PER CONVERSION; A
+001880* TRAILING TRAILER RECORD CARRIES THE FINAL COUNT AND A CONTROL
+001890* TOTAL OF THE CONVERTED VALUES SO THE RECEIVING SYSTEM CAN
+001900* BALANCE THE TRANSMISSION.
+001910*----------------------------------------------------------------
+001920 FD  INTERCHANGE-FILE
+001930     RECORDING MODE IS F.
+001940 01  INTERCHANGE-RECORD.
+001950     05  IX-RECORD-TYPE          PIC X(01).
+001960         88  IX-HEADER-RECORD        VALUE 'H'.
+001970         88  IX-DETAIL-RECORD        VALUE 'D'.
+001980         88  IX-TRAILER-RECORD       VALUE 'T'.
+001990     05  IX-RECORD-DATA.
+002000         10  IX-HEADER-DATA.
+002010             15  IX-RUN-DATE         PIC 9(08).
+002020             15  IX-RECORD-COUNT     PIC 9(08).
+002030             15  FILLER              PIC X(33).
+002040         10  IX-DETAIL-DATA REDEFINES IX-HEADER-DATA.
+002050             15  IX-STATION-ID       PIC X(08).
+002060             15  IX-SOURCE-SCALE     PIC X(01).
+002070             15  IX-TARGET-SCALE     PIC X(01).
+002080             15  IX-CONVERTED-VALUE  PIC S9(3)V99
+002090                 SIGN IS TRAILING SEPARATE.
+002100             15  FILLER              PIC X(33).
+002110         10  IX-TRAILER-DATA REDEFINES IX-HEADER-DATA.
+002120             15  IX-FINAL-COUNT      PIC 9(08).
+002130             15  IX-CONTROL-TOTAL    PIC S9(9)V99
+002140                 SIGN IS TRAILING SEPARATE.
+002150             15  FILLER              PIC X(29).
+002160
+002170 WORKING-STORAGE SECTION.
+002180 01  WS-TEMP-RECORD-IN.
+002190     COPY TEMPREC REPLACING ==:PFX:== BY ==IR==.
+002200 01  WS-TEMPERATURE           PIC S9(3)V99.
+002210 01  WS-TEMPERATURE-INPUT     PIC X(10).
+002220 01  WS-NUMVAL-CHECK          PIC S9(4).
+002230 01  WS-VALID-INPUT-SW        PIC X VALUE 'N'.
+002240     88  WS-VALID-INPUT          VALUE 'Y'.
+002250 01  WS-INPUT-ABORT-SW        PIC X VALUE 'N'.
+002260     88  WS-INPUT-ABORTED        VALUE 'Y'.
+002270 01  WS-TEMP-RETRY-COUNT      PIC 9(04) COMP VALUE ZERO.
+002280 01  WS-TEMP-RETRY-LIMIT      PIC 9(04) COMP VALUE 5.
+002290 01  WS-CONVERTED-TEMP        PIC S9(3)V99 VALUE ZERO.
+002300 01  WS-CONVERSION-OK-SW      PIC X VALUE 'Y'.
+002310     88  WS-CONVERSION-OK        VALUE 'Y'.
+002320 01  WS-SOURCE-SCALE          PIC X.
+002330 01  WS-VALID-SOURCE-SCALE    PIC X.
+002340 01  WS-CHOICE                PIC X.
+002350 01  WS-VALID-CHOICE          PIC X.
+002360 01  WS-REPEAT                PIC X VALUE 'Y'.
+002370
+002380 01  WS-RUN-MODE              PIC X VALUE 'I'.
+002390     88  WS-INTERACTIVE-MODE     VALUE 'I'.
+002400     88  WS-BATCH-MODE           VALUE 'B'.
+002410
+002420 01  WS-FILE-SWITCHES.
+002430     05  WS-TEMP-IN-EOF-SW    PIC X VALUE 'N'.
+002440         88  WS-TEMP-IN-EOF          VALUE 'Y'.
+002450
+002460 01  WS-OPERATOR-ID           PIC X(08).
+002470 01  WS-CURRENT-DATE          PIC 9(08).
+002480 01  WS-CURRENT-TIME          PIC 9(06).
+002490 01  WS-AUDIT-FILE-STATUS     PIC X(02).
+002500 01  WS-TEMP-IN-FILE-STATUS   PIC X(02).
+002510 01  WS-TEMP-OUT-FILE-STATUS  PIC X(02).
+002520
+002530 01  WS-SUMMARY-COUNTERS.
+002540     05  WS-COUNT-TO-C        PIC 9(05) COMP VALUE ZERO.
+002550     05  WS-COUNT-TO-F        PIC 9(05) COMP VALUE ZERO.
+002560     05  WS-COUNT-TO-K        PIC 9(05) COMP VALUE ZERO.
+002570     05  WS-CONV-COUNT        PIC 9(05) COMP VALUE ZERO.
+002580*----------------------------------------------------------------
+002590* MIN/MAX/TOTAL ARE KEPT SEPARATELY PER TARGET SCALE RATHER
+002600* THAN POOLED ACROSS C/F/K - A CELSIUS RESULT AND A KELVIN
+002610* RESULT ARE NOT THE SAME UNIT, SO A SINGLE MIN/MAX/AVERAGE
+002620* ACROSS BOTH WOULD NOT BE A MEANINGFUL TEMPERATURE STATISTIC.
+002630*----------------------------------------------------------------
+002640 01  WS-SCALE-STATISTICS.
+002650     05  WS-CONV-MIN-C        PIC S9(3)V99 VALUE ZERO.
+002660     05  WS-CONV-MAX-C        PIC S9(3)V99 VALUE ZERO.
+002670     05  WS-CONV-TOTAL-C      PIC S9(7)V99 VALUE ZERO.
+002680     05  WS-CONV-AVERAGE-C    PIC S9(3)V99 VALUE ZERO.
+002690     05  WS-CONV-MIN-F        PIC S9(3)V99 VALUE ZERO.
+002700     05  WS-CONV-MAX-F        PIC S9(3)V99 VALUE ZERO.
+002710     05  WS-CONV-TOTAL-F      PIC S9(7)V99 VALUE ZERO.
+002720     05  WS-CONV-AVERAGE-F    PIC S9(3)V99 VALUE ZERO.
+002730     05  WS-CONV-MIN-K        PIC S9(3)V99 VALUE ZERO.
+002740     05  WS-CONV-MAX-K        PIC S9(3)V99 VALUE ZERO.
+002750     05  WS-CONV-TOTAL-K      PIC S9(7)V99 VALUE ZERO.
+002760     05  WS-CONV-AVERAGE-K    PIC S9(3)V99 VALUE ZERO.
+002770
+002780 01  WS-DISPLAY-DECIMALS-INPUT PIC X(01).
+002790 01  WS-DISPLAY-DECIMALS      PIC 9 VALUE 2.
+002800     88  WS-DISPLAY-0-DECIMALS   VALUE 0.
+002810     88  WS-DISPLAY-1-DECIMAL    VALUE 1.
+002820     88  WS-DISPLAY-2-DECIMALS   VALUE 2.
+002830 01  WS-VALUE-TO-DISPLAY      PIC S9(3)V99 VALUE ZERO.
+002840 01  WS-FORMATTED-VALUE       PIC X(12) VALUE SPACES.
+002850 01  WS-ROUND-0D              PIC S9(3) VALUE ZERO.
+002860 01  WS-ROUND-1D              PIC S9(3)V9 VALUE ZERO.
+002870 01  WS-EDIT-0D               PIC -(3)9.
+002880 01  WS-EDIT-1D               PIC -(3)9.9.
+002890 01  WS-EDIT-2D               PIC -(3)9.99.
+002900
+002910 01  WS-CHECKPOINT-FILE-STATUS PIC X(02).
+002920 01  WS-CHECKPOINT-COUNT      PIC 9(08) COMP VALUE ZERO.
+002930 01  WS-CHECKPOINT-INTERVAL   PIC 9(04) COMP VALUE 10.
+002940 01  WS-CHECKPOINT-QUOTIENT   PIC 9(08) COMP VALUE ZERO.
+002950 01  WS-CHECKPOINT-REMAINDER  PIC 9(04) COMP VALUE ZERO.
+002960 01  WS-RECORDS-READ          PIC 9(08) COMP VALUE ZERO.
+002970 01  WS-RESTART-ANSWER        PIC X VALUE 'N'.
+002980     88  WS-RESTART-REQUESTED    VALUE 'Y'.
+002990
+003000 01  WS-INTERCHANGE-FILE-STATUS PIC X(02).
+003010 01  WS-INTERCHANGE-COUNT     PIC 9(08) COMP VALUE ZERO.
+003020 01  WS-CONTROL-TOTAL         PIC S9(9)V99 VALUE ZERO.
+003030 01  WS-CURRENT-STATION-ID    PIC X(08).
+003040 01  WS-INTERCHANGE-OPEN-SW   PIC X VALUE 'Y'.
+003050     88  WS-INTERCHANGE-FILE-OPEN VALUE 'Y'.
+003060 01  WS-IX-EXTENDED-SW        PIC X VALUE 'N'.
+003070     88  WS-IX-EXTENDED          VALUE 'Y'.
+003080 PROCEDURE DIVISION.
+003090 0000-MAINLINE.
+003100     DISPLAY "Temperature Converter".
+003110     DISPLAY "Enter operator ID: ".
+003120     ACCEPT WS-OPERATOR-ID.
+003130     OPEN EXTEND AUDIT-FILE.
+003140     IF WS-AUDIT-FILE-STATUS NOT = '00'
+003150         OPEN OUTPUT AUDIT-FILE
+003160     END-IF.
+003170     DISPLAY "Run in (I)nteractive or (B)atch mode? (I/B): ".
+003180     ACCEPT WS-RUN-MODE.
+003190     MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE.
+003200     DISPLAY "Decimal places to display, 0-2 (default 2): ".
+003210     ACCEPT WS-DISPLAY-DECIMALS-INPUT.
+003220     IF WS-DISPLAY-DECIMALS-INPUT = '0' OR '1' OR '2'
+003230         MOVE WS-DISPLAY-DECIMALS-INPUT TO WS-DISPLAY-DECIMALS
+003240     ELSE
+003250         MOVE 2 TO WS-DISPLAY-DECIMALS
+003260     END-IF.
+003270     IF WS-BATCH-MODE
+003280         PERFORM 4050-DETERMINE-RESTART THRU 4050-EXIT
+003290     ELSE
+003300         MOVE 0 TO WS-CHECKPOINT-COUNT
+003310     END-IF.
+003320     PERFORM 9000-OPEN-INTERCHANGE-FILE THRU 9000-EXIT.
+003330     IF WS-BATCH-MODE
+003340         PERFORM 4000-BATCH-PARA THRU 4000-EXIT
+003350     ELSE
+003360         PERFORM 3000-INTERACTIVE-PARA THRU 3000-EXIT
+003370     END-IF.
+003380     PERFORM 9020-CLOSE-INTERCHANGE-FILE THRU 9020-EXIT.
+003390     CLOSE AUDIT-FILE.
+003400     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+003410     DISPLAY "Thank you for using the Temperature Converter.".
+003420     STOP RUN.
+003430
+003440 3000-INTERACTIVE-PARA.
+003450     PERFORM UNTIL WS-REPEAT NOT = 'Y'
+003460         DISPLAY "Station ID for this reading: "
+003470         ACCEPT IR-STATION-ID
+003480         PERFORM 3100-VALIDATE-TEMPERATURE THRU 3100-EXIT
+003490         IF WS-INPUT-ABORTED
+003500             MOVE 'N' TO WS-REPEAT
+003510         ELSE
+003520             DISPLAY "Scale of reading, (C)elsius/(F)ahrenheit/",
+003530                 "(K)elvin: "
+003540             ACCEPT WS-SOURCE-SCALE
+003550             MOVE FUNCTION UPPER-CASE(WS-SOURCE-SCALE)
+003560                 TO WS-VALID-SOURCE-SCALE
+003570             ACCEPT IR-TIMESTAMP-DATE FROM DATE YYYYMMDD
+003580             ACCEPT IR-TIMESTAMP-TIME FROM TIME
+003590             MOVE WS-TEMPERATURE TO IR-RAW-VALUE
+003600             MOVE WS-VALID-SOURCE-SCALE TO IR-SOURCE-SCALE
+003610             DISPLAY "Convert to (C)elsius, (F)ahrenheit, ",
+003620                 "(K)elvin: "
+003630             ACCEPT WS-CHOICE
+003640             MOVE FUNCTION UPPER-CASE(WS-CHOICE)
+003650                 TO WS-VALID-CHOICE
+003660             PERFORM 5900-CONVERT-DISPATCH THRU 5900-EXIT
+003670             IF WS-CONVERSION-OK
+003680                 PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+003690                 PERFORM 7000-ACCUMULATE-STATISTICS THRU 7000-EXIT
+003700                 MOVE IR-STATION-ID TO WS-CURRENT-STATION-ID
+003710                 PERFORM 9010-WRITE-INTERCHANGE-DETAIL
+003720                     THRU 9010-EXIT
+003730                 MOVE WS-CONVERTED-TEMP TO WS-VALUE-TO-DISPLAY
+003740                 PERFORM 8100-FORMAT-DISPLAY-VALUE THRU 8100-EXIT
+003750                 DISPLAY "Converted Temperature: "
+003760                     WS-FORMATTED-VALUE
+003770             END-IF
+003780             DISPLAY "Convert another temperature? (Y/N): "
+003790             ACCEPT WS-REPEAT
+003800             MOVE FUNCTION UPPER-CASE(WS-REPEAT) TO WS-REPEAT
+003810         END-IF
+003820     END-PERFORM.
+003830 3000-EXIT.
+003840     EXIT.
+003850
+003860*----------------------------------------------------------------
+003870* 3100-VALIDATE-TEMPERATURE PROMPTS FOR THE TEMPERATURE READING
+003880* AND RE-PROMPTS ON NON-NUMERIC INPUT INSTEAD OF LETTING A BAD
+003890* ENTRY FLOW INTO THE CONVERSION MATH AS A SILENT ZERO. A RUN OF
+003900* CONSECUTIVE BAD ENTRIES IS CAPPED AT WS-TEMP-RETRY-LIMIT SO A
+003910* SESSION WITH NO OPERATOR AT THE KEYBOARD (INPUT REDIRECTED
+003920* FROM AN EXHAUSTED OR EMPTY FILE) ABORTS THE READING INSTEAD OF
+003930* RE-PROMPTING FOREVER.
+003940*----------------------------------------------------------------
+003950 3100-VALIDATE-TEMPERATURE.
+003960     MOVE 'N' TO WS-VALID-INPUT-SW
+003970     MOVE 'N' TO WS-INPUT-ABORT-SW
+003980     MOVE 0 TO WS-TEMP-RETRY-COUNT
+003990     PERFORM UNTIL WS-VALID-INPUT OR WS-INPUT-ABORTED
+004000         DISPLAY "Enter temperature: "
+004010         ACCEPT WS-TEMPERATURE-INPUT
+004020         MOVE FUNCTION TEST-NUMVAL(WS-TEMPERATURE-INPUT)
+004030             TO WS-NUMVAL-CHECK
+004040         IF WS-NUMVAL-CHECK = 0
+004050             COMPUTE WS-TEMPERATURE =
+004060                 FUNCTION NUMVAL(WS-TEMPERATURE-INPUT)
+004070             MOVE 'Y' TO WS-VALID-INPUT-SW
+004080         ELSE
+004090             DISPLAY "Invalid entry - numeric value required."
+004100             ADD 1 TO WS-TEMP-RETRY-COUNT
+004110             IF WS-TEMP-RETRY-COUNT >= WS-TEMP-RETRY-LIMIT
+004120                 DISPLAY "Too many invalid entries - abandoning ",
+004130                     "this reading."
+004140                 MOVE 'Y' TO WS-INPUT-ABORT-SW
+004150             END-IF
+004160         END-IF
+004170     END-PERFORM.
+004180 3100-EXIT.
+004190     EXIT.
+004200
+004210*----------------------------------------------------------------
+004220* 4000-BATCH-PARA READS A SEQUENTIAL FILE OF TEMPERATURE/SCALE
+004230* READINGS FROM TEMP-IN-FILE AND WRITES THE CONVERTED VALUES TO
+004240* TEMP-OUT-FILE, ONE OUTPUT RECORD PER INPUT RECORD.
+004250*----------------------------------------------------------------
+004260 4000-BATCH-PARA.
+004270     OPEN INPUT TEMP-IN-FILE
+004280     IF WS-TEMP-IN-FILE-STATUS NOT = '00'
+004290         DISPLAY "Unable to open input file - batch run aborted."
+004300         GO TO 4000-EXIT
+004310     END-IF
+004320     IF WS-CHECKPOINT-COUNT > 0
+004330         OPEN EXTEND TEMP-OUT-FILE
+004340         IF WS-TEMP-OUT-FILE-STATUS NOT = '00'
+004350             OPEN OUTPUT TEMP-OUT-FILE
+004360         END-IF
+004370         DISPLAY "Resuming after record " WS-CHECKPOINT-COUNT
+004380         PERFORM 4100-READ-TEMP-IN THRU 4100-EXIT
+004390             WS-CHECKPOINT-COUNT TIMES
+004400     ELSE
+004410         OPEN OUTPUT TEMP-OUT-FILE
+004420     END-IF
+004430     IF WS-TEMP-OUT-FILE-STATUS NOT = '00'
+004440         DISPLAY "Unable to open output file - batch run aborted."
+004450         CLOSE TEMP-IN-FILE
+004460         GO TO 4000-EXIT
+004470     END-IF.
+004480     PERFORM 4100-READ-TEMP-IN THRU 4100-EXIT
+004490     PERFORM UNTIL WS-TEMP-IN-EOF
+004500         MOVE TI-RAW-VALUE TO WS-TEMPERATURE
+004510         MOVE FUNCTION UPPER-CASE(TI-SOURCE-SCALE)
+004520             TO WS-VALID-SOURCE-SCALE
+004530         MOVE FUNCTION UPPER-CASE(TI-CHOICE) TO WS-VALID-CHOICE
+004540         PERFORM 5900-CONVERT-DISPATCH THRU 5900-EXIT
+004550         IF WS-CONVERSION-OK
+004560             PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+004570             PERFORM 7000-ACCUMULATE-STATISTICS THRU 7000-EXIT
+004580             MOVE TI-STATION-ID TO WS-CURRENT-STATION-ID
+004590             PERFORM 9010-WRITE-INTERCHANGE-DETAIL THRU 9010-EXIT
+004600             MOVE TI-STATION-ID TO TO-STATION-ID
+004610             MOVE TI-TIMESTAMP-DATE TO TO-TIMESTAMP-DATE
+004620             MOVE TI-TIMESTAMP-TIME TO TO-TIMESTAMP-TIME
+004630             MOVE TI-RAW-VALUE TO TO-RAW-VALUE
+004640             MOVE WS-VALID-SOURCE-SCALE TO TO-SOURCE-SCALE
+004650             MOVE WS-VALID-CHOICE TO TO-CHOICE
+004660             MOVE WS-CONVERTED-TEMP TO TO-CONVERTED-TEMP
+004670             WRITE TEMP-OUT-RECORD
+004680         END-IF
+004690         ADD 1 TO WS-CHECKPOINT-COUNT
+004700         ADD 1 TO WS-RECORDS-READ
+004710         DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+004720             GIVING WS-CHECKPOINT-QUOTIENT
+004730             REMAINDER WS-CHECKPOINT-REMAINDER
+004740         IF WS-CHECKPOINT-REMAINDER = 0
+004750             PERFORM 4200-WRITE-CHECKPOINT THRU 4200-EXIT
+004760         END-IF
+004770         PERFORM 4100-READ-TEMP-IN THRU 4100-EXIT
+004780     END-PERFORM
+004790     MOVE 0 TO WS-CHECKPOINT-COUNT
+004800     PERFORM 4200-WRITE-CHECKPOINT THRU 4200-EXIT
+004810     CLOSE TEMP-IN-FILE
+004820     CLOSE TEMP-OUT-FILE.
+004830 4000-EXIT.
+004840     EXIT.
+004850*----------------------------------------------------------------
+004860* 4050-DETERMINE-RESTART ASKS WHETHER THIS BATCH RUN SHOULD PICK
+004870* UP AFTER THE LAST SAVED CHECKPOINT AND, IF SO, LOADS IT. THIS
+004880* RUNS BEFORE THE INTERCHANGE FILE IS OPENED SO THAT FILE CAN
+004890* BE EXTENDED (NOT REBUILT) ON A RESTARTED RUN.
+004900*----------------------------------------------------------------
+004910 4050-DETERMINE-RESTART.
+004920     DISPLAY "Restart from last checkpoint? (Y/N): "
+004930     ACCEPT WS-RESTART-ANSWER
+004940     MOVE FUNCTION UPPER-CASE(WS-RESTART-ANSWER)
+004950         TO WS-RESTART-ANSWER
+004960     IF WS-RESTART-REQUESTED
+004970         PERFORM 4300-LOAD-CHECKPOINT THRU 4300-EXIT
+004980     ELSE
+004990         MOVE 0 TO WS-CHECKPOINT-COUNT
+005000     END-IF.
+005010 4050-EXIT.
+005020     EXIT.
+005030
+005040 4100-READ-TEMP-IN.
+005050     READ TEMP-IN-FILE
+005060         AT END
+005070             MOVE 'Y' TO WS-TEMP-IN-EOF-SW
+005080     END-READ.
+005090 4100-EXIT.
+005100     EXIT.
+005110
+005120*----------------------------------------------------------------
+005130* 4200-WRITE-CHECKPOINT SAVES THE COUNT OF INPUT RECORDS FULLY
+005140* PROCESSED SO FAR SO A LARGE BATCH RUN CAN BE RESTARTED PARTWAY
+005150* THROUGH WITHOUT REPROCESSING RECORDS ALREADY HANDLED. A COUNT
+005160* OF ZERO MEANS THE RUN COMPLETED CLEANLY OR NEVER STARTED.
+005170*----------------------------------------------------------------
+005180 4200-WRITE-CHECKPOINT.
+005190     MOVE WS-CHECKPOINT-COUNT TO CP-RECORD-COUNT
+005200     MOVE WS-INTERCHANGE-COUNT TO CP-INTERCHANGE-COUNT
+005210     MOVE WS-CONTROL-TOTAL TO CP-CONTROL-TOTAL
+005220     MOVE WS-CONV-COUNT TO CP-CONV-COUNT
+005230     MOVE WS-COUNT-TO-C TO CP-COUNT-TO-C
+005240     MOVE WS-COUNT-TO-F TO CP-COUNT-TO-F
+005250     MOVE WS-COUNT-TO-K TO CP-COUNT-TO-K
+005260     MOVE WS-CONV-MIN-C TO CP-CONV-MIN-C
+005270     MOVE WS-CONV-MAX-C TO CP-CONV-MAX-C
+005280     MOVE WS-CONV-TOTAL-C TO CP-CONV-TOTAL-C
+005290     MOVE WS-CONV-MIN-F TO CP-CONV-MIN-F
+005300     MOVE WS-CONV-MAX-F TO CP-CONV-MAX-F
+005310     MOVE WS-CONV-TOTAL-F TO CP-CONV-TOTAL-F
+005320     MOVE WS-CONV-MIN-K TO CP-CONV-MIN-K
+005330     MOVE WS-CONV-MAX-K TO CP-CONV-MAX-K
+005340     MOVE WS-CONV-TOTAL-K TO CP-CONV-TOTAL-K
+005350     OPEN OUTPUT CHECKPOINT-FILE
+005360     WRITE CHECKPOINT-RECORD
+005370     CLOSE CHECKPOINT-FILE.
+005380 4200-EXIT.
+005390     EXIT.
+005400
+005410*----------------------------------------------------------------
+005420* 4300-LOAD-CHECKPOINT READS THE LAST SAVED RECORD COUNT SO
+005430* 4000-BATCH-PARA CAN SKIP PAST THE INPUT RECORDS ALREADY
+005440* PROCESSED ON A PRIOR, INTERRUPTED RUN. A CP-RECORD-COUNT OF
+005450* ZERO MEANS THE LAST RUN FINISHED CLEANLY (OR NO CHECKPOINT
+005460* WAS EVER TAKEN), SO THE SAVED INTERCHANGE AND SUMMARY TOTALS
+005470* BELONG TO THAT FINISHED RUN, NOT TO THIS ONE - THEY ARE LEFT
+005480* AT THEIR INITIALIZED ZERO VALUES INSTEAD OF BEING PULLED
+005490* FORWARD INTO A FRESH RUN.
+005500*----------------------------------------------------------------
+005510 4300-LOAD-CHECKPOINT.
+005520     MOVE 0 TO WS-CHECKPOINT-COUNT
+005530     OPEN INPUT CHECKPOINT-FILE
+005540     IF WS-CHECKPOINT-FILE-STATUS = '00'
+005550         READ CHECKPOINT-FILE
+005560             AT END
+005570                 MOVE 0 TO WS-CHECKPOINT-COUNT
+005580             NOT AT END
+005590                 MOVE CP-RECORD-COUNT TO WS-CHECKPOINT-COUNT
+005600                 IF CP-RECORD-COUNT > 0
+005610                     MOVE CP-INTERCHANGE-COUNT
+005620                         TO WS-INTERCHANGE-COUNT
+005630                     MOVE CP-CONTROL-TOTAL TO WS-CONTROL-TOTAL
+005640                     MOVE CP-CONV-COUNT TO WS-CONV-COUNT
+005650                     MOVE CP-COUNT-TO-C TO WS-COUNT-TO-C
+005660                     MOVE CP-COUNT-TO-F TO WS-COUNT-TO-F
+005670                     MOVE CP-COUNT-TO-K TO WS-COUNT-TO-K
+005680                     MOVE CP-CONV-MIN-C TO WS-CONV-MIN-C
+005690                     MOVE CP-CONV-MAX-C TO WS-CONV-MAX-C
+005700                     MOVE CP-CONV-TOTAL-C TO WS-CONV-TOTAL-C
+005710                     MOVE CP-CONV-MIN-F TO WS-CONV-MIN-F
+005720                     MOVE CP-CONV-MAX-F TO WS-CONV-MAX-F
+005730                     MOVE CP-CONV-TOTAL-F TO WS-CONV-TOTAL-F
+005740                     MOVE CP-CONV-MIN-K TO WS-CONV-MIN-K
+005750                     MOVE CP-CONV-MAX-K TO WS-CONV-MAX-K
+005760                     MOVE CP-CONV-TOTAL-K TO WS-CONV-TOTAL-K
+005770                 END-IF
+005780         END-READ
+005790         CLOSE CHECKPOINT-FILE
+005800     ELSE
+005810         DISPLAY "No checkpoint file found - starting from ",
+005820             "the beginning."
+005830     END-IF.
+005840 4300-EXIT.
+005850     EXIT.
+005860
+005870 5000-FAHRENHEIT-TO-CELSIUS.
+005880     COMPUTE WS-CONVERTED-TEMP ROUNDED =
+005890         (WS-TEMPERATURE - 32) * 5 / 9.
+005900 5000-EXIT.
+005910     EXIT.
+005920
+005930 5010-CELSIUS-TO-FAHRENHEIT.
+005940     COMPUTE WS-CONVERTED-TEMP ROUNDED =
+005950         (WS-TEMPERATURE * 9 / 5) + 32.
+005960 5010-EXIT.
+005970     EXIT.
+005980
+005990 5020-CELSIUS-TO-KELVIN.
+006000     COMPUTE WS-CONVERTED-TEMP ROUNDED =
+006010         WS-TEMPERATURE + 273.15.
+006020 5020-EXIT.
+006030     EXIT.
+006040
+006050 5030-FAHRENHEIT-TO-KELVIN.
+006060     COMPUTE WS-CONVERTED-TEMP ROUNDED =
+006070         (WS-TEMPERATURE - 32) * 5 / 9 + 273.15.
+006080 5030-EXIT.
+006090     EXIT.
+006100
+006110 5040-KELVIN-TO-CELSIUS.
+006120     COMPUTE WS-CONVERTED-TEMP ROUNDED =
+006130         WS-TEMPERATURE - 273.15.
+006140 5040-EXIT.
+006150     EXIT.
+006160
+006170 5050-KELVIN-TO-FAHRENHEIT.
+006180     COMPUTE WS-CONVERTED-TEMP ROUNDED =
+006190         (WS-TEMPERATURE - 273.15) * 9 / 5 + 32.
+006200 5050-EXIT.
+006210     EXIT.
+006220
+006230*----------------------------------------------------------------
+006240* 5900-CONVERT-DISPATCH ROUTES A READING TO THE CORRECT
+006250* CONVERSION PARAGRAPH BASED ON ITS SOURCE SCALE AND THE
+006260* SCALE THE CALLER ASKED TO CONVERT TO.
+006270*----------------------------------------------------------------
+006280 5900-CONVERT-DISPATCH.
+006290     MOVE 'Y' TO WS-CONVERSION-OK-SW
+006300     EVALUATE WS-VALID-SOURCE-SCALE ALSO WS-VALID-CHOICE
+006310         WHEN 'F' ALSO 'C'
+006320             PERFORM 5000-FAHRENHEIT-TO-CELSIUS THRU 5000-EXIT
+006330         WHEN 'C' ALSO 'F'
+006340             PERFORM 5010-CELSIUS-TO-FAHRENHEIT THRU 5010-EXIT
+006350         WHEN 'C' ALSO 'K'
+006360             PERFORM 5020-CELSIUS-TO-KELVIN THRU 5020-EXIT
+006370         WHEN 'F' ALSO 'K'
+006380             PERFORM 5030-FAHRENHEIT-TO-KELVIN THRU 5030-EXIT
+006390         WHEN 'K' ALSO 'C'
+006400             PERFORM 5040-KELVIN-TO-CELSIUS THRU 5040-EXIT
+006410         WHEN 'K' ALSO 'F'
+006420             PERFORM 5050-KELVIN-TO-FAHRENHEIT THRU 5050-EXIT
+006430         WHEN OTHER
+006440             MOVE 'N' TO WS-CONVERSION-OK-SW
+006450             DISPLAY "Invalid source/target scale combination - ",
+006460                 "reading skipped."
+006470     END-EVALUATE.
+006480 5900-EXIT.
+006490     EXIT.
+006500
+006510*----------------------------------------------------------------
+006520* 6000-WRITE-AUDIT-RECORD APPENDS ONE AUDIT-FILE ENTRY FOR THE
+006530* CONVERSION JUST PERFORMED, INTERACTIVE OR BATCH, SO THE DAY'S
+006540* ACTIVITY CAN BE RECONSTRUCTED FOR RECONCILIATION.
+006550*----------------------------------------------------------------
+006560 6000-WRITE-AUDIT-RECORD.
+006570     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+006580     ACCEPT WS-CURRENT-TIME FROM TIME
+006590     MOVE WS-CURRENT-DATE       TO AR-TIMESTAMP-DATE
+006600     MOVE WS-CURRENT-TIME       TO AR-TIMESTAMP-TIME
+006610     MOVE WS-OPERATOR-ID        TO AR-OPERATOR-ID
+006620     MOVE WS-TEMPERATURE        TO AR-INPUT-TEMPERATURE
+006630     MOVE WS-VALID-SOURCE-SCALE TO AR-SOURCE-SCALE
+006640     MOVE WS-VALID-CHOICE       TO AR-TARGET-SCALE
+006650     MOVE WS-CONVERTED-TEMP     TO AR-CONVERTED-RESULT
+006660     WRITE AUDIT-RECORD.
+006670 6000-EXIT.
+006680     EXIT.
+006690
+006700*----------------------------------------------------------------
+006710* 7000-ACCUMULATE-STATISTICS ROLLS THE JUST-COMPLETED CONVERSION
+006720* INTO THE RUNNING COUNT, AND INTO THE MIN/MAX/TOTAL FOR THE
+006730* TARGET SCALE JUST CONVERTED TO, USED TO BUILD THE END-OF-RUN
+006740* SUMMARY. MIN/MAX/TOTAL ARE KEPT PER SCALE (SEE
+006750* WS-SCALE-STATISTICS) RATHER THAN POOLED, SINCE A CELSIUS
+006760* RESULT AND A KELVIN RESULT ARE NOT THE SAME UNIT.
+006770*----------------------------------------------------------------
+006780 7000-ACCUMULATE-STATISTICS.
+006790     ADD 1 TO WS-CONV-COUNT
+006800     EVALUATE WS-VALID-CHOICE
+006810         WHEN 'C'
+006820             IF WS-COUNT-TO-C = 0
+006830                 MOVE WS-CONVERTED-TEMP TO WS-CONV-MIN-C
+006840                 MOVE WS-CONVERTED-TEMP TO WS-CONV-MAX-C
+006850             ELSE
+006860                 IF WS-CONVERTED-TEMP < WS-CONV-MIN-C
+006870                     MOVE WS-CONVERTED-TEMP TO WS-CONV-MIN-C
+006880                 END-IF
+006890                 IF WS-CONVERTED-TEMP > WS-CONV-MAX-C
+006900                     MOVE WS-CONVERTED-TEMP TO WS-CONV-MAX-C
+006910                 END-IF
+006920             END-IF
+006930             ADD WS-CONVERTED-TEMP TO WS-CONV-TOTAL-C
+006940             ADD 1 TO WS-COUNT-TO-C
+006950         WHEN 'F'
+006960             IF WS-COUNT-TO-F = 0
+006970                 MOVE WS-CONVERTED-TEMP TO WS-CONV-MIN-F
+006980                 MOVE WS-CONVERTED-TEMP TO WS-CONV-MAX-F
+006990             ELSE
+007000                 IF WS-CONVERTED-TEMP < WS-CONV-MIN-F
+007010                     MOVE WS-CONVERTED-TEMP TO WS-CONV-MIN-F
+007020                 END-IF
+007030                 IF WS-CONVERTED-TEMP > WS-CONV-MAX-F
+007040                     MOVE WS-CONVERTED-TEMP TO WS-CONV-MAX-F
+007050                 END-IF
+007060             END-IF
+007070             ADD WS-CONVERTED-TEMP TO WS-CONV-TOTAL-F
+007080             ADD 1 TO WS-COUNT-TO-F
+007090         WHEN 'K'
+007100             IF WS-COUNT-TO-K = 0
+007110                 MOVE WS-CONVERTED-TEMP TO WS-CONV-MIN-K
+007120                 MOVE WS-CONVERTED-TEMP TO WS-CONV-MAX-K
+007130             ELSE
+007140                 IF WS-CONVERTED-TEMP < WS-CONV-MIN-K
+007150                     MOVE WS-CONVERTED-TEMP TO WS-CONV-MIN-K
+007160                 END-IF
+007170                 IF WS-CONVERTED-TEMP > WS-CONV-MAX-K
+007180                     MOVE WS-CONVERTED-TEMP TO WS-CONV-MAX-K
+007190                 END-IF
+007200             END-IF
+007210             ADD WS-CONVERTED-TEMP TO WS-CONV-TOTAL-K
+007220             ADD 1 TO WS-COUNT-TO-K
+007230     END-EVALUATE.
+007240 7000-EXIT.
+007250     EXIT.
+007260
+007270*----------------------------------------------------------------
+007280* 8000-PRINT-SUMMARY DISPLAYS THE END-OF-RUN COUNTS FOR THE PASS
+007290* JUST COMPLETED, INTERACTIVE OR BATCH, THEN THE MINIMUM,
+007300* MAXIMUM AND AVERAGE CONVERTED VALUE FOR EACH TARGET SCALE
+007310* THAT WAS ACTUALLY USED.
+007320*----------------------------------------------------------------
+007330 8000-PRINT-SUMMARY.
+007340     DISPLAY "----------------------------------------".
+007350     DISPLAY "Conversion Summary".
+007360     DISPLAY "----------------------------------------".
+007370     IF WS-CONV-COUNT = 0
+007380         DISPLAY "No conversions were performed."
+007390     ELSE
+007400         DISPLAY "Total conversions.......: " WS-CONV-COUNT
+007410         DISPLAY "Converted to Celsius.....: " WS-COUNT-TO-C
+007420         DISPLAY "Converted to Fahrenheit..: " WS-COUNT-TO-F
+007430         DISPLAY "Converted to Kelvin......: " WS-COUNT-TO-K
+007440         PERFORM 8200-PRINT-SCALE-SUMMARY THRU 8200-EXIT
+007450     END-IF.
+007460 8000-EXIT.
+007470     EXIT.
+007480
+007490*----------------------------------------------------------------
+007500* 8200-PRINT-SCALE-SUMMARY DISPLAYS THE MINIMUM, MAXIMUM AND
+007510* AVERAGE CONVERTED VALUE SEPARATELY FOR EACH TARGET SCALE THAT
+007520* RECEIVED AT LEAST ONE CONVERSION THIS PASS. THE THREE SCALES
+007530* ARE KEPT SEPARATE RATHER THAN POOLED INTO ONE OVERALL
+007540* MIN/MAX/AVERAGE BECAUSE A CELSIUS RESULT AND A KELVIN RESULT
+007550* ARE NOT THE SAME UNIT.
+007560*----------------------------------------------------------------
+007570 8200-PRINT-SCALE-SUMMARY.
+007580     IF WS-COUNT-TO-C > 0
+007590         COMPUTE WS-CONV-AVERAGE-C ROUNDED =
+007600             WS-CONV-TOTAL-C / WS-COUNT-TO-C
+007610         MOVE WS-CONV-MIN-C TO WS-VALUE-TO-DISPLAY
+007620         PERFORM 8100-FORMAT-DISPLAY-VALUE THRU 8100-EXIT
+007630         DISPLAY "Celsius minimum..........: " WS-FORMATTED-VALUE
+007640         MOVE WS-CONV-MAX-C TO WS-VALUE-TO-DISPLAY
+007650         PERFORM 8100-FORMAT-DISPLAY-VALUE THRU 8100-EXIT
+007660         DISPLAY "Celsius maximum..........: " WS-FORMATTED-VALUE
+007670         MOVE WS-CONV-AVERAGE-C TO WS-VALUE-TO-DISPLAY
+007680         PERFORM 8100-FORMAT-DISPLAY-VALUE THRU 8100-EXIT
+007690         DISPLAY "Celsius average..........: " WS-FORMATTED-VALUE
+007700     END-IF
+007710     IF WS-COUNT-TO-F > 0
+007720         COMPUTE WS-CONV-AVERAGE-F ROUNDED =
+007730             WS-CONV-TOTAL-F / WS-COUNT-TO-F
+007740         MOVE WS-CONV-MIN-F TO WS-VALUE-TO-DISPLAY
+007750         PERFORM 8100-FORMAT-DISPLAY-VALUE THRU 8100-EXIT
+007760         DISPLAY "Fahrenheit minimum.......: " WS-FORMATTED-VALUE
+007770         MOVE WS-CONV-MAX-F TO WS-VALUE-TO-DISPLAY
+007780         PERFORM 8100-FORMAT-DISPLAY-VALUE THRU 8100-EXIT
+007790         DISPLAY "Fahrenheit maximum.......: " WS-FORMATTED-VALUE
+007800         MOVE WS-CONV-AVERAGE-F TO WS-VALUE-TO-DISPLAY
+007810         PERFORM 8100-FORMAT-DISPLAY-VALUE THRU 8100-EXIT
+007820         DISPLAY "Fahrenheit average.......: " WS-FORMATTED-VALUE
+007830     END-IF
+007840     IF WS-COUNT-TO-K > 0
+007850         COMPUTE WS-CONV-AVERAGE-K ROUNDED =
+007860             WS-CONV-TOTAL-K / WS-COUNT-TO-K
+007870         MOVE WS-CONV-MIN-K TO WS-VALUE-TO-DISPLAY
+007880         PERFORM 8100-FORMAT-DISPLAY-VALUE THRU 8100-EXIT
+007890         DISPLAY "Kelvin minimum...........: " WS-FORMATTED-VALUE
+007900         MOVE WS-CONV-MAX-K TO WS-VALUE-TO-DISPLAY
+007910         PERFORM 8100-FORMAT-DISPLAY-VALUE THRU 8100-EXIT
+007920         DISPLAY "Kelvin maximum...........: " WS-FORMATTED-VALUE
+007930         MOVE WS-CONV-AVERAGE-K TO WS-VALUE-TO-DISPLAY
+007940         PERFORM 8100-FORMAT-DISPLAY-VALUE THRU 8100-EXIT
+007950         DISPLAY "Kelvin average...........: " WS-FORMATTED-VALUE
+007960     END-IF.
+007970 8200-EXIT.
+007980     EXIT.
+007990
+008000*----------------------------------------------------------------
+008010* 8100-FORMAT-DISPLAY-VALUE EDITS WS-VALUE-TO-DISPLAY INTO
+008020* WS-FORMATTED-VALUE AT THE NUMBER OF DECIMAL PLACES THE
+008030* OPERATOR CHOSE AT THE START OF THE RUN, ROUNDING RATHER THAN
+008040* TRUNCATING WHEN FEWER THAN TWO DECIMAL PLACES ARE SHOWN.
+008050*----------------------------------------------------------------
+008060 8100-FORMAT-DISPLAY-VALUE.
+008070     EVALUATE TRUE
+008080         WHEN WS-DISPLAY-0-DECIMALS
+008090             COMPUTE WS-ROUND-0D ROUNDED = WS-VALUE-TO-DISPLAY
+008100             MOVE WS-ROUND-0D TO WS-EDIT-0D
+008110             MOVE WS-EDIT-0D TO WS-FORMATTED-VALUE
+008120         WHEN WS-DISPLAY-1-DECIMAL
+008130             COMPUTE WS-ROUND-1D ROUNDED = WS-VALUE-TO-DISPLAY
+008140             MOVE WS-ROUND-1D TO WS-EDIT-1D
+008150             MOVE WS-EDIT-1D TO WS-FORMATTED-VALUE
+008160         WHEN OTHER
+008170             MOVE WS-VALUE-TO-DISPLAY TO WS-EDIT-2D
+008180             MOVE WS-EDIT-2D TO WS-FORMATTED-VALUE
+008190     END-EVALUATE.
+008200 8100-EXIT.
+008210     EXIT.
+008220
+008230*----------------------------------------------------------------
+008240* 9000-OPEN-INTERCHANGE-FILE OPENS THE DOWNSTREAM INTERCHANGE
+008250* FEED AND WRITES ITS LEADING HEADER RECORD. THE HEADER'S
+008260* RECORD-COUNT FIELD IS ONLY A PLACEHOLDER - THE TRUE COUNT IS
+008270* NOT KNOWN UNTIL THE RUN FINISHES AND IS CARRIED IN THE
+008280* TRAILER RECORD INSTEAD. ON A RESTARTED BATCH RUN (CHECKPOINT
+008290* COUNT ALREADY POSITIVE) THE FILE IS EXTENDED INSTEAD OF
+008300* REBUILT, AND NO NEW HEADER IS WRITTEN, SO THE FEED REMAINS A
+008310* SINGLE COMPLETE EXTRACT ACROSS THE INTERRUPTED AND RESUMED RUN.
+008320* IF THE PRIOR FILE IS MISSING AT RESTART TIME, EXTEND FALLS
+008330* BACK TO OUTPUT (AND A FRESH HEADER IS WRITTEN), THE SAME WAY
+008340* AUDIT-FILE FALLS BACK TO OUTPUT IN 0000-MAINLINE.
+008350*----------------------------------------------------------------
+008360 9000-OPEN-INTERCHANGE-FILE.
+008370     MOVE 'Y' TO WS-INTERCHANGE-OPEN-SW
+008380     MOVE 'Y' TO WS-IX-EXTENDED-SW
+008390     IF WS-CHECKPOINT-COUNT > 0
+008400         OPEN EXTEND INTERCHANGE-FILE
+008410         IF WS-INTERCHANGE-FILE-STATUS NOT = '00'
+008420             MOVE 'N' TO WS-IX-EXTENDED-SW
+008430             OPEN OUTPUT INTERCHANGE-FILE
+008440         END-IF
+008450     ELSE
+008460         MOVE 'N' TO WS-IX-EXTENDED-SW
+008470         OPEN OUTPUT INTERCHANGE-FILE
+008480     END-IF
+008490     IF WS-INTERCHANGE-FILE-STATUS NOT = '00'
+008500         MOVE 'N' TO WS-INTERCHANGE-OPEN-SW
+008510         DISPLAY "Unable to open interchange file - ",
+008520             "downstream feed will not be produced this run."
+008530     ELSE
+008540         IF NOT WS-IX-EXTENDED
+008550             MOVE 'H' TO IX-RECORD-TYPE
+008560             ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+008570             MOVE WS-CURRENT-DATE TO IX-RUN-DATE
+008580             MOVE ZERO TO IX-RECORD-COUNT
+008590             WRITE INTERCHANGE-RECORD
+008600         END-IF
+008610     END-IF.
+008620 9000-EXIT.
+008630     EXIT.
+008640
+008650*----------------------------------------------------------------
+008660* 9010-WRITE-INTERCHANGE-DETAIL WRITES ONE DETAIL RECORD TO THE
+008670* INTERCHANGE FILE FOR THE CONVERSION JUST PERFORMED AND ROLLS
+008680* IT INTO THE RUNNING COUNT AND CONTROL TOTAL USED TO BUILD THE
+008690* TRAILER RECORD. WS-CONTROL-TOTAL IS DELIBERATELY A SINGLE
+008700* RUNNING TOTAL ACROSS ALL TARGET SCALES, THE SAME WAY THE FINAL
+008710* COUNT IS A SINGLE RUNNING COUNT ACROSS SCALES - IT IS A
+008720* RECONCILIATION CHECK FIGURE FOR THE RECEIVING SYSTEM TO FOOT
+008730* AGAINST THE DETAIL RECORDS, NOT A TEMPERATURE STATISTIC, SO
+008740* MIXING SCALES INTO IT IS BY DESIGN.
+008750*----------------------------------------------------------------
+008760 9010-WRITE-INTERCHANGE-DETAIL.
+008770     IF WS-INTERCHANGE-FILE-OPEN
+008780         MOVE 'D' TO IX-RECORD-TYPE
+008790         MOVE WS-CURRENT-STATION-ID TO IX-STATION-ID
+008800         MOVE WS-VALID-SOURCE-SCALE TO IX-SOURCE-SCALE
+008810         MOVE WS-VALID-CHOICE TO IX-TARGET-SCALE
+008820         MOVE WS-CONVERTED-TEMP TO IX-CONVERTED-VALUE
+008830         WRITE INTERCHANGE-RECORD
+008840         ADD 1 TO WS-INTERCHANGE-COUNT
+008850         ADD WS-CONVERTED-TEMP TO WS-CONTROL-TOTAL
+008860     END-IF.
+008870 9010-EXIT.
+008880     EXIT.
+008890
+008900*----------------------------------------------------------------
+008910* 9020-CLOSE-INTERCHANGE-FILE WRITES THE TRAILING TRAILER
+008920* RECORD, CARRYING THE FINAL DETAIL COUNT AND THE CONTROL TOTAL
+008930* OF CONVERTED VALUES, THEN CLOSES THE FILE.
+008940*----------------------------------------------------------------
+008950 9020-CLOSE-INTERCHANGE-FILE.
+008960     IF WS-INTERCHANGE-FILE-OPEN
+008970         MOVE 'T' TO IX-RECORD-TYPE
+008980         MOVE WS-INTERCHANGE-COUNT TO IX-FINAL-COUNT
+008990         MOVE WS-CONTROL-TOTAL TO IX-CONTROL-TOTAL
+009000         WRITE INTERCHANGE-RECORD
+009010         CLOSE INTERCHANGE-FILE
+009020     END-IF.
+009030 9020-EXIT.
+009040     EXIT.
